@@ -5,260 +5,1017 @@
 000050 ENVIRONMENT DIVISION.
 000060 INPUT-OUTPUT SECTION.
 000070 FILE-CONTROL.
-000080     SELECT INPUT-FILE ASSIGN TO DISK
+000080     SELECT CONTROL-FILE ASSIGN TO DISK
 000090       ORGANIZATION IS LINE SEQUENTIAL
-000100       FILE STATUS IS INPUT-FILE-STATUS.
-000110     SELECT OUTPUT-FILE ASSIGN TO DISK
+000100       FILE STATUS IS CONTROL-FILE-STATUS.
+000110     SELECT INPUT-FILE ASSIGN TO DYNAMIC WS-INPUT-FILENAME
 000120       ORGANIZATION IS LINE SEQUENTIAL
-000130       FILE STATUS IS OUTPUT-FILE-STATUS.
-000140
-000150 DATA DIVISION.
-000160 FILE SECTION.
-000170 FD INPUT-FILE
-000180     LABEL RECORDS ARE STANDARD
-000190     VALUE OF FILE-ID IS "input.txt".
-000200 01 NUM       PIC 99.
-000210 01 POINTS.
-000220    03 X-COORDINATE PIC 99.
-000230    03 SEPERATION   PIC X.
-000240    03 Y-COORDINATE PIC 99.
-000250 FD OUTPUT-FILE
-000260     LABEL RECORDS ARE STANDARD
-000270     VALUE OF FILE-ID IS "output.txt".
-000280 01 ONE-LINE PIC X(79).
-000290 WORKING-STORAGE SECTION.
-000300 01 GRAPH-TABLE.
-000310    03 Y OCCURS 23.
-000320       05 X PIC X OCCURS 79.
-000330 01 NUM-POINTS  PIC 99.
-000340 01 POINT-1.
-000350    03 X1      PIC 99.
-000360    03 SPACE-1 PIC X.
-000370    03 Y1      PIC 99.
-000380 01 POINT-2.
-000390    03 X2      PIC 99.
-000400    03 SPACE-2 PIC X.
-000410    03 Y2      PIC 99.
-000420 01 NEED-TO-SKIP PIC 99 VALUE 00.
-000430 01 COUNTER      PIC 99 VALUE 00.
-000440 01 SLOPE PIC S99V9999.
-000450 01 I     PIC 99 VALUE 01.
-000460 01 J     PIC 99 VALUE 01.
-000470 01 TEMP-X   PIC 99.
-000480 01 TEMP-Y   PIC 99.
-000490 01 INPUT-FILE-STATUS  PIC XX.
-000500 01 OUTPUT-FILE-STATUS PIC XX.
-000510
-000520*In order to save memory space, we will not declare a large array
-000530*in advance to handle a possibly large number of data points.
-000540*Instead, we only declare two variables to store two points each
-000550*time. Every time we draw a line, we discard the oldest data point
-000560*and read in a new one and draw another line, and so on.
-000570
-000580*To achieve this, we should read in two points, draw a line,
-000590*backspace once, and read two points again. However, a function
-000600*like the "backspace" is not known, so we will open and close
-000610*the input file multiple times. In subsequent reads, we will skip
-000620*some records.
-000630
-000640*One important point to notice is that in order to make the 2-D
-000650*table declared in this program look like the real coordinate
-000660*system, the real x-coordinate will correspond to the second
-000670*subscript of the 2-D table, while the y-coordinate will
-000680*correspond to the first subscript of the table.
-000690
-000700*Usually the variable I will correspond to the x-coordinate,
-000710*and the variable J will correspond to the y-coordinate.
-000720
-000730 PROCEDURE DIVISION.
-000740 PROG-MAIN.
-000750     PERFORM INITIALIZATION.
-000760     OPEN INPUT INPUT-FILE.
-000770*If any error occurs when opening the file
-000780     IF INPUT-FILE-STATUS NOT = "00"
-000790        DISPLAY "Error occurred when opening file. Program ends."
-000800        GO TO PROG-DONE.
-000810     READ INPUT-FILE.
-000820     INSPECT NUM REPLACING ALL ' ' BY '0'.
-000830     MOVE NUM TO NUM-POINTS.
-000840*If we have N points, we only need to draw N - 1 lines.
-000850     COMPUTE NUM-POINTS = NUM-POINTS - 1.
-000860     CLOSE INPUT-FILE.
-000870     PERFORM GET-INFO-AND-CALCULATE.
-000880     OPEN OUTPUT OUTPUT-FILE.
-000890     IF OUTPUT-FILE-STATUS NOT = "00"
-000900        DISPLAY "Error occurred when opening file. Program ends."
-000910        GO TO PROG-DONE.
-000920     MOVE 23 TO I.
-000930     PERFORM DRAW-GRAPH.
-000940     CLOSE OUTPUT-FILE.
-000950
-000960 PROG-DONE.
-000970     STOP RUN.
-000980
-000990*This paragraph is for initializing the graph, i.e. filling in
-001000*spaces, the origin '+', the x-axis '-' and the y-axis '|'.
-001010 INITIALIZATION.
-001020     IF I NOT > 79
-001030        GO TO ASSIGN-INITIAL.
-001040*When I > 79, it means the current row is finished,
-001050*and we should proceed to the next row.
-001060     IF I > 79
-001070        COMPUTE J = J + 1
-001080        MOVE 1 TO I.
-001090     IF J NOT > 23
-001100        GO TO ASSIGN-INITIAL.
-001110*When J > 23, it means the whole graph is initialized.
-001120
-001130 ASSIGN-INITIAL.
-001140     IF I NOT = 1 AND J = 1
-001150        MOVE '-' TO X(J, I).
-001160     IF I = 1 AND J = 1
-001170        MOVE '+' TO X(J, I).
-001180     IF I = 1 AND J NOT = 1
-001190        MOVE '|' TO X(J, I).
-001200     IF I NOT = 1 AND J NOT = 1
-001210        MOVE ' ' TO X(J, I).
-001220     COMPUTE I = I + 1.
-001230     GO TO INITIALIZATION.
-001240
-001250*This is the major part of the program. We start to read in
-001260*data ponits and draw lines between them.
-001270 GET-INFO-AND-CALCULATE.
-001280*When we still have points to read, continue
-001290     IF NUM-POINTS > 0
-001300        OPEN INPUT INPUT-FILE
-001310        READ INPUT-FILE
-001320        PERFORM SKIP-RECORDS
-001330        GO TO GET-TWO-POINTS.
-001340
-001350*The following two paragraphs is for skipping data points in the
-001360*input file, so that we can arrive at the correct place to read
-001370*in new data points.
-001380 SKIP-RECORDS.
-001390*There are still data point(s) to skip.
-001400     IF COUNTER > 0
-001410        GO TO DUMMY-READ.
-001420
-001430 DUMMY-READ.
-001440     READ INPUT-FILE.
-001450     COMPUTE COUNTER = COUNTER - 1.
-001460     GO TO SKIP-RECORDS.
-001470
-001480*This paragraph is for reading two data points from the input
-001490*file.
-001500 GET-TWO-POINTS.
-001510     READ INPUT-FILE INTO POINT-1.
-001520     READ INPUT-FILE INTO POINT-2.
-001530     INSPECT X1 REPLACING ALL ' ' BY '0'.
-001540     INSPECT Y1 REPLACING ALL ' ' BY '0'.
-001550     INSPECT X2 REPLACING ALL ' ' BY '0'.
-001560     INSPECT Y2 REPLACING ALL ' ' BY '0'.
-001570     CLOSE INPUT-FILE.
-001580*Each time we read two points, we close the file, and remember
-001590*that next time we need to skip one more data point
-001600     COMPUTE NEED-TO-SKIP = NEED-TO-SKIP + 1.
-001610*NEED-TO-SKIP will keep increasing, while COUNTER will share the
-001620*same value, but will decrease when we skip the records when
-001630*reading the input file.
-001640     MOVE NEED-TO-SKIP TO COUNTER.
-001650*There is one less line to draw.
-001660     COMPUTE NUM-POINTS = NUM-POINTS - 1.
-001670     GO TO CONNECT-TWO-POINTS.
-001680
-001690*This paragraph is for really drawing the line between the two
-001700*previously read data points.
-001710 CONNECT-TWO-POINTS.
-001720*The line is a vertical line, i.e. the slope is infinity.
-001730     IF X1 = X2 AND Y1 > Y2
-001740        PERFORM SWAP
-001750        GO TO VERTICAL-LINE.
-001760     IF X1 = X2 AND Y1 NOT > Y2
-001770        GO TO VERTICAL-LINE.
-001780*If X1 is not equal to X2, then we can calculate the slope.
-001790     COMPUTE SLOPE = (Y2 - Y1)/(X2 - X1).
-001800*This is case 2.
-001810     IF (SLOPE > 1 OR SLOPE < -1) AND Y1 > Y2
-001820        PERFORM SWAP
-001830        MOVE 0 TO J
-001840        GO TO LARGE-SLOPE.
-001850     IF (SLOPE > 1 OR SLOPE < -1) AND Y1 < Y2
-001860        MOVE 0 TO J
-001870        GO TO LARGE-SLOPE.
-001880*This remaining part is case 1.
-001890     IF X1 > X2
-001900        PERFORM SWAP
-001910        MOVE 0 TO I
-001920        GO TO SMALL-SLOPE.
-001930     IF X1 < X2
-001940        MOVE 0 TO I
-001950        GO TO SMALL-SLOPE.
-001960
-001970 VERTICAL-LINE.
-001980     IF Y1 NOT > Y2
-001990        GO TO ASSIGN-STAR-VERTICAL.
-002000     GO TO GET-INFO-AND-CALCULATE.
-002010
-002020 ASSIGN-STAR-VERTICAL.
-002030     MOVE '*' TO X(Y1 + 1, X1 + 1).
-002040     COMPUTE Y1 = Y1 + 1.
-002050     GO TO VERTICAL-LINE.
-002060
-002070*Case 2: absolute value of the slope is larger than 1.
-002080 LARGE-SLOPE.
-002090     IF Y1 NOT > Y2
-002100        GO TO ASSIGN-STAR-LARGE.
-002110     GO TO GET-INFO-AND-CALCULATE.
-002120
-002130 ASSIGN-STAR-LARGE.
-002140     COMPUTE I ROUNDED = X1 + J / SLOPE.
-002150     MOVE '*' TO X(Y1 + 1, I + 1).
-002160     COMPUTE J = J + 1.
-002170     COMPUTE Y1 = Y1 + 1.
-002180     GO TO LARGE-SLOPE.
-002190
-002200*Case 1: absolute value of the slope is small than or equal to 1.
-002210 SMALL-SLOPE.
-002220     IF X1 NOT > X2
-002230        GO TO ASSIGN-STAR-SMALL.
-002240     GO TO GET-INFO-AND-CALCULATE.
-002250
-002260 ASSIGN-STAR-SMALL.
-002270     COMPUTE J ROUNDED = Y1 + I * SLOPE.
-002280     MOVE '*' TO X(J + 1, X1 + 1).
-002290     COMPUTE I = I + 1.
-002300     COMPUTE X1 = X1 + 1.
-002310     GO TO SMALL-SLOPE.
-002320
-002330*Just a macro for swapping two data points.
-002340 SWAP.
-002350     MOVE X1 TO TEMP-X.
-002360     MOVE Y1 TO TEMP-Y.
-002370     MOVE X2 TO X1.
-002380     MOVE Y2 TO Y1.
-002390     MOVE TEMP-X TO X2.
-002400     MOVE TEMP-Y TO Y2.
-002410
-002420 DRAW-GRAPH.
-002430     IF I NOT < 1
-002440        GO TO DRAW.
-002450 DRAW.
-002460     WRITE ONE-LINE FROM Y(I).
-002470     COMPUTE I = I - 1.
-002480     GO TO DRAW-GRAPH.
-002490
-002500
-002510* -- Declaration --
-002520*
-002530* I declare that the assignment here submitted is original except
-002540* for source material explicitly acknowledged. I also acknowledge
-002550* that I am aware of University policy and regulations on honesty
-002560* in academic work, and of the disciplinary guidelines and
-002570* procedures applicable to breaches of such policy and
-002580* regulations, as contained in the website
-002590* http://www.cuhk.edu.hk/policy/academichonesty/
-002600*
-002610* Assignment 1
-002620* Name:       CHEONG Man Hoi
-002630* Student ID: 1155043317
-002640* Email Addr: stephencheong623@yahoo.com.hk
+000130       FILE STATUS IS INPUT-FILE-STATUS.
+000140     SELECT OUTPUT-FILE ASSIGN TO DYNAMIC WS-OUTPUT-FILENAME
+000150       ORGANIZATION IS LINE SEQUENTIAL
+000160       FILE STATUS IS OUTPUT-FILE-STATUS.
+000170     SELECT REPORT-FILE ASSIGN TO DYNAMIC WS-REPORT-FILENAME
+000180       ORGANIZATION IS LINE SEQUENTIAL
+000190       FILE STATUS IS REPORT-FILE-STATUS.
+000200     SELECT CHECKPOINT-FILE
+000210       ASSIGN TO DYNAMIC WS-CHECKPOINT-FILENAME
+000220       ORGANIZATION IS LINE SEQUENTIAL
+000230       FILE STATUS IS CHECKPOINT-FILE-STATUS.
+000240
+000250 DATA DIVISION.
+000260 FILE SECTION.
+000270*Lists the point-set/output-name pairs to plot in one run. Each
+000280*detail line is INPUT-NAME, a space, OUTPUT-NAME, optionally
+000290*followed by SCALE-X SCALE-Y OFFSET-X OFFSET-Y (each a signed
+000300*digit string in the same format as RAW-X1/RAW-Y1, no decimal
+000310*point) to override the identity transform for that point-set.
+000320*When control.txt is absent we fall back to the historical single
+000330*input.txt/output.txt pair (see PROCESS-DEFAULT-SET).
+000340 FD CONTROL-FILE
+000350     LABEL RECORDS ARE STANDARD
+000360     VALUE OF FILE-ID IS "control.txt".
+000370 01 CTL-RECORD PIC X(70).
+000380 FD INPUT-FILE
+000390     LABEL RECORDS ARE STANDARD.
+000400 01 NUM       PIC 99.
+000410 01 POINTS.
+000420    03 X-COORDINATE PIC 99.
+000430    03 SEPERATION   PIC X.
+000440    03 Y-COORDINATE PIC 99.
+000450    03 SEPERATION-2 PIC X.
+000460    03 POINT-SYMBOL PIC X.
+000470*Optional trailing signed/fractional coordinates. A blank pair
+000480*here means the plain X-COORDINATE/Y-COORDINATE columns above
+000490*are the real point; when both are present and numeric they are
+000500*run through SCALE-X/SCALE-Y/OFFSET-X/OFFSET-Y instead (see
+000510*TRANSFORM-POINT-1/TRANSFORM-POINT-2) so real-valued series can
+000520*still be mapped into the grid's integer domain.
+000530    03 SEPERATION-3 PIC X.
+000540    03 RAW-X-COORDINATE PIC S9(3)V99 SIGN LEADING SEPARATE.
+000550    03 SEPERATION-4 PIC X.
+000560    03 RAW-Y-COORDINATE PIC S9(3)V99 SIGN LEADING SEPARATE.
+000570 FD OUTPUT-FILE
+000580     LABEL RECORDS ARE STANDARD.
+000590 01 ONE-LINE PIC X(99).
+000600 FD REPORT-FILE
+000610     LABEL RECORDS ARE STANDARD.
+000620 01 REPORT-LINE PIC X(79).
+000630*Carries enough state (GRAPH-TABLE plus how many pairs have been
+000640*drawn so far) to resume a graph after a mid-run failure instead
+000650*of redrawing it from scratch. Rewritten after every completed
+000660*pair; truncated to empty on a clean finish (see CLEAR-CHECKPOINT
+000670*paragraph below).
+000680 FD CHECKPOINT-FILE
+000690     LABEL RECORDS ARE STANDARD.
+000700 01 CHECKPOINT-LINE PIC X(99).
+000710 WORKING-STORAGE SECTION.
+000720*GRAPH-TABLE is sized to the full 00-99 domain that a PIC 99
+000730*coordinate can hold, so no in-range input point can ever walk
+000740*off the declared table. GRID-MAX-X/GRID-MAX-Y are the ACTIVE
+000750*canvas bounds actually used for a given run; they default to
+000760*the historical 79 x 23 size but are widened to fit the real
+000770*coordinate range seen in the data (see DETERMINE-GRID-SIZE).
+000780 01 GRAPH-TABLE.
+000790    03 Y OCCURS 99.
+000800       05 X PIC X OCCURS 99.
+000810 01 GRID-MAX-X    PIC 99 VALUE 79.
+000820 01 GRID-MAX-Y    PIC 99 VALUE 23.
+000830 01 NUM-POINTS  PIC 99.
+000840 01 POINT-1.
+000850    03 X1       PIC 99.
+000860    03 SPACE-1  PIC X.
+000870    03 Y1       PIC 99.
+000880    03 SPACE-1B PIC X.
+000890    03 SYMBOL-1 PIC X.
+000900    03 SPACE-1C PIC X.
+000910    03 RAW-X1 PIC S9(3)V99 SIGN LEADING SEPARATE.
+000920    03 SPACE-1D PIC X.
+000930    03 RAW-Y1 PIC S9(3)V99 SIGN LEADING SEPARATE.
+000940 01 POINT-2.
+000950    03 X2       PIC 99.
+000960    03 SPACE-2  PIC X.
+000970    03 Y2       PIC 99.
+000980    03 SPACE-2B PIC X.
+000990    03 SYMBOL-2 PIC X.
+001000    03 SPACE-2C PIC X.
+001010    03 RAW-X2 PIC S9(3)V99 SIGN LEADING SEPARATE.
+001020    03 SPACE-2D PIC X.
+001030    03 RAW-Y2 PIC S9(3)V99 SIGN LEADING SEPARATE.
+001040 01 SLOPE PIC S99V9999.
+001050 01 NEXT-X PIC 99.
+001060 01 NEXT-Y PIC 99.
+001070 01 NEXT-SYMBOL    PIC X.
+001080 01 SEGMENT-SYMBOL PIC X.
+001090 01 FIRST-POINT-READ PIC X VALUE 'N'.
+001100*Scale/offset applied to RAW-X1/RAW-Y1/RAW-X2/RAW-Y2 to map a
+001110*real-valued, possibly negative coordinate into the grid's
+001120*00-98 integer domain. Default to an identity transform; a
+001130*control file entry for a point-set may override them (see
+001140*PROCESS-CONTROL-FILE).
+001150 01 SCALE-X  PIC S9(3)V99 VALUE 1.
+001160 01 SCALE-Y  PIC S9(3)V99 VALUE 1.
+001170 01 OFFSET-X PIC S9(3)V99 VALUE 0.
+001180 01 OFFSET-Y PIC S9(3)V99 VALUE 0.
+001190*Wide enough to hold the full SCALE-X/SCALE-Y * RAW-x + OFFSET-x
+001191*product without truncation (both SCALE-x and the raw coordinate
+001192*can run up to +-999.99, so the product alone can run past 999)
+001193*before the 00-98 range check below ever sees the result -- a
+001194*narrower field would let an out-of-range transform wrap around
+001195*and look like a valid in-range coordinate.
+001196 01 TRANSFORMED-X PIC S9(7).
+001197 01 TRANSFORMED-Y PIC S9(7).
+001210 01 I     PIC 99 VALUE 01.
+001220 01 J     PIC 99 VALUE 01.
+001230 01 TEMP-X   PIC 99.
+001240 01 TEMP-Y   PIC 99.
+001250 01 INPUT-FILE-STATUS  PIC XX.
+001260 01 OUTPUT-FILE-STATUS PIC XX.
+001270 01 SCAN-EOF PIC X VALUE "N".
+001280 01 REPORT-FILE-STATUS PIC XX.
+001290 01 CONTROL-FILE-STATUS PIC XX.
+001300 01 CONTROL-EOF        PIC X VALUE 'N'.
+001301*Tells PROCESS-ONE-GRAPH's open-failure messages whether there is
+001302*another point-set coming (a control-file run) or this is the
+001303*only one (the legacy single-file run), since what happens next
+001304*differs between the two.
+001305 01 BATCH-RUN-FLAG PIC X VALUE 'N'.
+001310 01 WS-INPUT-FILENAME  PIC X(20).
+001320 01 WS-OUTPUT-FILENAME PIC X(20).
+001330*Staging fields for the optional transform tokens on a control
+001340*record. Each is a sign character followed by 5 digits (the same
+001350*format as RAW-X1/RAW-Y1) and is parsed by SET-TRANSFORM-FROM-
+001360*CONTROL below rather than UNSTRING'd straight into SCALE-X/
+001370*SCALE-Y/OFFSET-X/OFFSET-Y, since those carry an implied decimal
+001380*point UNSTRING has no way to line up correctly.
+001390 01 WS-SCALE-X-TEXT  PIC X(6).
+001400 01 WS-SCALE-Y-TEXT  PIC X(6).
+001410 01 WS-OFFSET-X-TEXT PIC X(6).
+001420 01 WS-OFFSET-Y-TEXT PIC X(6).
+001430 01 WS-TRANSFORM-DIGITS PIC 9(5).
+001440 01 WS-TRANSFORM-MAGNITUDE REDEFINES WS-TRANSFORM-DIGITS
+001450                           PIC 9(3)V99.
+001460 01 WS-REPORT-FILENAME PIC X(20).
+001470 01 WS-CHECKPOINT-FILENAME PIC X(20).
+001480 01 CHECKPOINT-FILE-STATUS PIC XX.
+001490 01 PAIRS-COMPLETED PIC 9(4) VALUE 0.
+001500 01 CHECKPOINT-EXISTS-FLAG PIC X VALUE 'N'.
+001510 01 CHECKPOINT-HEADER-LINE.
+001520    03 CKP-PAIRS-COMPLETED PIC 9(4).
+001530    03 FILLER PIC X VALUE SPACE.
+001540    03 CKP-NUM-POINTS PIC 99.
+001550    03 FILLER PIC X VALUE SPACE.
+001560    03 CKP-GRID-MAX-X PIC 99.
+001570    03 FILLER PIC X VALUE SPACE.
+001580    03 CKP-GRID-MAX-Y PIC 99.
+001590    03 FILLER PIC X VALUE SPACE.
+001600    03 CKP-NEXT-X PIC 99.
+001610    03 FILLER PIC X VALUE SPACE.
+001620    03 CKP-NEXT-Y PIC 99.
+001630    03 FILLER PIC X VALUE SPACE.
+001640    03 CKP-NEXT-SYMBOL PIC X.
+001650    03 FILLER PIC X VALUE SPACE.
+001660    03 CKP-LEGEND-COUNT PIC 99.
+001670    03 FILLER PIC X VALUE SPACE.
+001680    03 CKP-LEGEND-TEXT PIC X(20).
+001681    03 FILLER PIC X VALUE SPACE.
+001682    03 CKP-VALIDATION-ERRORS PIC 9(4).
+001683    03 FILLER PIC X VALUE SPACE.
+001684    03 CKP-VERTICAL-COUNT PIC 9(4).
+001685    03 FILLER PIC X VALUE SPACE.
+001686    03 CKP-LARGE-SLOPE-COUNT PIC 9(4).
+001687    03 FILLER PIC X VALUE SPACE.
+001688    03 CKP-SMALL-SLOPE-COUNT PIC 9(4).
+001690 01 POINT-VALID-FLAG   PIC X VALUE 'Y'.
+001700 01 VALIDATION-ERROR-COUNT PIC 9(4) VALUE 0.
+001710*Per-case line counts for the run log: how many segments
+001720*CONNECT-TWO-POINTS drew as a vertical line versus the
+001730*large-slope or small-slope case.
+001740 01 VERTICAL-LINE-COUNT PIC 9(4) VALUE 0.
+001750 01 LARGE-SLOPE-COUNT PIC 9(4) VALUE 0.
+001760 01 SMALL-SLOPE-COUNT PIC 9(4) VALUE 0.
+001770 01 ACTUAL-POINT-COUNT   PIC 9(4) VALUE 0.
+001780 01 DECLARED-POINT-COUNT PIC 9(4) VALUE 0.
+001790 01 POINT-COUNT-MISMATCH-LINE.
+001800    03 FILLER PIC X(31) VALUE "POINT COUNT MISMATCH: DECLARED=".
+001810    03 PCM-DECLARED PIC ZZZ9.
+001820    03 FILLER PIC X(8) VALUE " ACTUAL=".
+001830    03 PCM-ACTUAL PIC ZZZ9.
+001840    03 FILLER PIC X(22) VALUE " -- USING ACTUAL COUNT".
+001850 01 K PIC 999 VALUE 1.
+001860 01 LEGEND-COUNT PIC 99 VALUE 0.
+001870 01 LEGEND-FOUND-FLAG PIC X VALUE 'N'.
+001880 01 LEGEND-TABLE.
+001890    03 LEGEND-ENTRY PIC X OCCURS 20.
+001900 01 LEGEND-TEXT-PTR PIC 999 VALUE 1.
+001910*Today's date, fetched once per graph so the header can show when a
+001920*run was made.
+001930 01 WS-RUN-DATE.
+001940    03 WS-RUN-YY PIC 99.
+001950    03 WS-RUN-MM PIC 99.
+001960    03 WS-RUN-DD PIC 99.
+001970 01 HEADER-TITLE-LINE.
+001980    03 FILLER PIC X(14) VALUE "DDA LINE PLOT:".
+001990    03 FILLER PIC X(1) VALUE SPACE.
+002000    03 HDR-OUTPUT-NAME PIC X(20).
+002010 01 HEADER-SOURCE-LINE.
+002020    03 FILLER PIC X(8) VALUE "SOURCE: ".
+002030    03 HDR-INPUT-NAME PIC X(20).
+002040    03 FILLER PIC X(2) VALUE SPACES.
+002050    03 FILLER PIC X(10) VALUE "RUN DATE: ".
+002060    03 HDR-RUN-MM PIC 99.
+002070    03 FILLER PIC X VALUE "/".
+002080    03 HDR-RUN-DD PIC 99.
+002090    03 FILLER PIC X VALUE "/".
+002100    03 HDR-RUN-YY PIC 99.
+002110 01 HEADER-COUNTS-LINE.
+002120    03 FILLER PIC X(14) VALUE "POINTS READ:  ".
+002130    03 HDR-POINTS-READ PIC ZZZ9.
+002140    03 FILLER PIC X(4) VALUE SPACES.
+002150    03 FILLER PIC X(14) VALUE "LINES DRAWN:  ".
+002160    03 HDR-LINES-DRAWN PIC ZZZ9.
+002170 01 HEADER-SCALE-LINE.
+002180    03 FILLER PIC X(8) VALUE "X RANGE:".
+002190    03 FILLER PIC X(1) VALUE SPACE.
+002200    03 HDR-MIN-X PIC Z9.
+002210    03 FILLER PIC X(1) VALUE "-".
+002220    03 HDR-MAX-X PIC Z9.
+002230    03 FILLER PIC X(4) VALUE SPACES.
+002240    03 FILLER PIC X(8) VALUE "Y RANGE:".
+002250    03 FILLER PIC X(1) VALUE SPACE.
+002260    03 HDR-MIN-Y PIC Z9.
+002270    03 FILLER PIC X(1) VALUE "-".
+002280    03 HDR-MAX-Y PIC Z9.
+002290 01 HEADER-LEGEND-LINE.
+002300    03 FILLER PIC X(8) VALUE "LEGEND: ".
+002310    03 HDR-LEGEND-TEXT PIC X(60).
+002320 01 REPORT-DETAIL-LINE.
+002330    03 FILLER PIC X(27) VALUE "REJECTED OUT-OF-RANGE PAIR ".
+002340    03 RD-X1  PIC Z9.
+002350    03 FILLER PIC X(1) VALUE ",".
+002360    03 RD-Y1  PIC Z9.
+002370    03 FILLER PIC X(4) VALUE " -- ".
+002380    03 RD-X2  PIC Z9.
+002390    03 FILLER PIC X(1) VALUE ",".
+002400    03 RD-Y2  PIC Z9.
+002410    03 FILLER PIC X(13) VALUE " (GRID IS 00-".
+002420    03 RD-MAX-X PIC Z9.
+002430    03 FILLER PIC X(2) VALUE " /".
+002440    03 RD-MAX-Y PIC Z9.
+002450    03 FILLER PIC X(1) VALUE ")".
+002460*Run log summary lines, written to REPORT-FILE once per point-set
+002470*after DRAW-GRAPH finishes, so an operator can tell how a plot was
+002480*built without re-deriving it from the raw input file.
+002490 01 RUN-LOG-HEADING-LINE.
+002500    03 FILLER PIC X(23) VALUE "RUN LOG FOR POINT SET: ".
+002510    03 RL-OUTPUT-NAME PIC X(20).
+002520 01 RUN-LOG-POINTS-LINE.
+002530    03 FILLER PIC X(20) VALUE "  POINTS READ:      ".
+002540    03 RL-POINTS-READ PIC ZZZ9.
+002550 01 RUN-LOG-LINES-LINE.
+002560    03 FILLER PIC X(20) VALUE "  LINES DRAWN:      ".
+002570    03 RL-LINES-DRAWN PIC ZZZ9.
+002580    03 FILLER PIC X(11) VALUE " (VERTICAL=".
+002590    03 RL-VERTICAL PIC ZZZ9.
+002600    03 FILLER PIC X(1) VALUE ",".
+002610    03 FILLER PIC X(13) VALUE " LARGE-SLOPE=".
+002620    03 RL-LARGE-SLOPE PIC ZZZ9.
+002630    03 FILLER PIC X(1) VALUE ",".
+002640    03 FILLER PIC X(13) VALUE " SMALL-SLOPE=".
+002650    03 RL-SMALL-SLOPE PIC ZZZ9.
+002660    03 FILLER PIC X(1) VALUE ")".
+002670 01 RUN-LOG-ERRORS-LINE.
+002680    03 FILLER PIC X(20) VALUE "  ERRORS ENCOUNTERED".
+002690    03 FILLER PIC X(1) VALUE ":".
+002700    03 RL-ERRORS PIC ZZZ9.
+002710
+002720*In order to save memory space, we will not declare a large array
+002730*in advance to handle a possibly large number of data points.
+002740*Instead, we only declare two variables to store two points each
+002750*time. Every time we draw a line, we discard the oldest data point
+002760*and read in a new one and draw another line, and so on.
+002770
+002780*To achieve this, we should read in two points, draw a line,
+002790*backspace once, and read two points again. However, a function
+002800*like the "backspace" is not known, so we will open and close
+002810*the input file multiple times. In subsequent reads, we will skip
+002820*some records.
+002830
+002840*One important point to notice is that in order to make the 2-D
+002850*table declared in this program look like the real coordinate
+002860*system, the real x-coordinate will correspond to the second
+002870*subscript of the 2-D table, while the y-coordinate will
+002880*correspond to the first subscript of the table.
+002890
+002900*Usually the variable I will correspond to the x-coordinate,
+002910*and the variable J will correspond to the y-coordinate.
+002920
+002930 PROCEDURE DIVISION.
+002940*A control file lets one run plot several point-set/output-name
+002950*pairs, each getting its own output file, instead of scheduling a
+002960*separate job step per graph. When control.txt is not present we
+002970*fall back to the historical single input.txt/output.txt pair.
+002980 PROG-MAIN.
+002990     OPEN INPUT CONTROL-FILE.
+003000     IF CONTROL-FILE-STATUS NOT = "00"
+003010        PERFORM PROCESS-DEFAULT-SET
+003020        GO TO PROG-DONE.
+003030     PERFORM PROCESS-CONTROL-FILE.
+003040     CLOSE CONTROL-FILE.
+003050     GO TO PROG-DONE.
+003060
+003070 PROG-DONE.
+003080     STOP RUN.
+003090
+003100*Historical single-pair behaviour, used when no control.txt is
+003110*present.
+003120 PROCESS-DEFAULT-SET.
+003121     MOVE 'N' TO BATCH-RUN-FLAG.
+003130     MOVE "input.txt" TO WS-INPUT-FILENAME.
+003140     MOVE "output.txt" TO WS-OUTPUT-FILENAME.
+003150     MOVE "report.txt" TO WS-REPORT-FILENAME.
+003160     MOVE "output.ckp" TO WS-CHECKPOINT-FILENAME.
+003170     MOVE 1 TO SCALE-X.
+003180     MOVE 1 TO SCALE-Y.
+003190     MOVE 0 TO OFFSET-X.
+003200     MOVE 0 TO OFFSET-Y.
+003210     PERFORM PROCESS-ONE-GRAPH THRU PROCESS-ONE-GRAPH-EXIT.
+003220
+003230 PROCESS-CONTROL-FILE.
+003231     MOVE 'Y' TO BATCH-RUN-FLAG.
+003240     READ CONTROL-FILE
+003250         AT END MOVE 'Y' TO CONTROL-EOF
+003260     END-READ.
+003270     PERFORM UNTIL CONTROL-EOF = 'Y'
+003280        PERFORM SPLIT-CONTROL-RECORD
+003290        PERFORM DERIVE-REPORT-FILENAME
+003300        PERFORM DERIVE-CHECKPOINT-FILENAME
+003310        PERFORM PROCESS-ONE-GRAPH THRU PROCESS-ONE-GRAPH-EXIT
+003320        READ CONTROL-FILE
+003330            AT END MOVE 'Y' TO CONTROL-EOF
+003340        END-READ
+003350     END-PERFORM.
+003360
+003370*Each control record is "INPUT-NAME OUTPUT-NAME" separated by a
+003380*single space, e.g. "series1.txt report1.txt", with the optional
+003390*SCALE-X SCALE-Y OFFSET-X OFFSET-Y tokens described above. A
+003400*record with no transform tokens leaves the identity transform in
+003410*place, since UNSTRING never touches an INTO item once its
+003420*delimiters run out, and SET-TRANSFORM-FROM-CONTROL only acts on
+003430*a token field that came back non-blank.
+003440 SPLIT-CONTROL-RECORD.
+003450     MOVE SPACES TO WS-INPUT-FILENAME.
+003460     MOVE SPACES TO WS-OUTPUT-FILENAME.
+003470     MOVE SPACES TO WS-SCALE-X-TEXT.
+003480     MOVE SPACES TO WS-SCALE-Y-TEXT.
+003490     MOVE SPACES TO WS-OFFSET-X-TEXT.
+003500     MOVE SPACES TO WS-OFFSET-Y-TEXT.
+003510     UNSTRING CTL-RECORD DELIMITED BY SPACE
+003520         INTO WS-INPUT-FILENAME WS-OUTPUT-FILENAME
+003530              WS-SCALE-X-TEXT WS-SCALE-Y-TEXT
+003540              WS-OFFSET-X-TEXT WS-OFFSET-Y-TEXT.
+003550     PERFORM SET-TRANSFORM-FROM-CONTROL.
+003560
+003570*Turns the WS-SCALE-X-TEXT/WS-SCALE-Y-TEXT/WS-OFFSET-X-TEXT/
+003580*WS-OFFSET-Y-TEXT tokens parsed above into SCALE-X/SCALE-Y/
+003590*OFFSET-X/OFFSET-Y, falling back to the identity transform for
+003600*any token a control record left blank. The sign character is
+003610*handled explicitly and the digits are moved through the
+003620*WS-TRANSFORM-DIGITS/WS-TRANSFORM-MAGNITUDE REDEFINES so the
+003630*implied decimal point lands in the same place it does in
+003640*RAW-X1/RAW-Y1.
+003650 SET-TRANSFORM-FROM-CONTROL.
+003660     MOVE 1 TO SCALE-X.
+003670     MOVE 1 TO SCALE-Y.
+003680     MOVE 0 TO OFFSET-X.
+003690     MOVE 0 TO OFFSET-Y.
+003700     IF WS-SCALE-X-TEXT NOT = SPACES
+003710        MOVE WS-SCALE-X-TEXT(2:5) TO WS-TRANSFORM-DIGITS
+003720        IF WS-SCALE-X-TEXT(1:1) = '-'
+003730           COMPUTE SCALE-X = 0 - WS-TRANSFORM-MAGNITUDE
+003740        ELSE
+003750           MOVE WS-TRANSFORM-MAGNITUDE TO SCALE-X
+003760        END-IF
+003770     END-IF.
+003780     IF WS-SCALE-Y-TEXT NOT = SPACES
+003790        MOVE WS-SCALE-Y-TEXT(2:5) TO WS-TRANSFORM-DIGITS
+003800        IF WS-SCALE-Y-TEXT(1:1) = '-'
+003810           COMPUTE SCALE-Y = 0 - WS-TRANSFORM-MAGNITUDE
+003820        ELSE
+003830           MOVE WS-TRANSFORM-MAGNITUDE TO SCALE-Y
+003840        END-IF
+003850     END-IF.
+003860     IF WS-OFFSET-X-TEXT NOT = SPACES
+003870        MOVE WS-OFFSET-X-TEXT(2:5) TO WS-TRANSFORM-DIGITS
+003880        IF WS-OFFSET-X-TEXT(1:1) = '-'
+003890           COMPUTE OFFSET-X = 0 - WS-TRANSFORM-MAGNITUDE
+003900        ELSE
+003910           MOVE WS-TRANSFORM-MAGNITUDE TO OFFSET-X
+003920        END-IF
+003930     END-IF.
+003940     IF WS-OFFSET-Y-TEXT NOT = SPACES
+003950        MOVE WS-OFFSET-Y-TEXT(2:5) TO WS-TRANSFORM-DIGITS
+003960        IF WS-OFFSET-Y-TEXT(1:1) = '-'
+003970           COMPUTE OFFSET-Y = 0 - WS-TRANSFORM-MAGNITUDE
+003980        ELSE
+003990           MOVE WS-TRANSFORM-MAGNITUDE TO OFFSET-Y
+004000        END-IF
+004010     END-IF.
+004020
+004030*The report/run-log file for a set rides along with its output
+004040*file, named <output-name>.rpt.
+004050 DERIVE-REPORT-FILENAME.
+004060     MOVE SPACES TO WS-REPORT-FILENAME.
+004070     STRING WS-OUTPUT-FILENAME DELIMITED BY SPACE
+004080           ".rpt" DELIMITED BY SIZE
+004090       INTO WS-REPORT-FILENAME.
+004100
+004110*The checkpoint file for a set also rides along with its output
+004120*file, named <output-name>.ckp.
+004130 DERIVE-CHECKPOINT-FILENAME.
+004140     MOVE SPACES TO WS-CHECKPOINT-FILENAME.
+004150     STRING WS-OUTPUT-FILENAME DELIMITED BY SPACE
+004160           ".ckp" DELIMITED BY SIZE
+004170       INTO WS-CHECKPOINT-FILENAME.
+004180
+004190*Plots one point-set into one output file. All per-run state is
+004200*reset up front so successive sets in the same execution do not
+004210*see each other's leftovers.
+004220 PROCESS-ONE-GRAPH.
+004230     PERFORM RESET-RUN-STATE.
+004240     PERFORM DETERMINE-GRID-SIZE THRU DETERMINE-GRID-SIZE-DONE.
+004250     PERFORM INITIALIZATION.
+004260     OPEN INPUT INPUT-FILE.
+004270*If any error occurs when opening the file
+004280     IF INPUT-FILE-STATUS NOT = "00"
+004290        PERFORM DISPLAY-OPEN-ERROR
+004300        GO TO PROCESS-ONE-GRAPH-EXIT.
+004310     READ INPUT-FILE.
+004320     INSPECT NUM REPLACING ALL ' ' BY '0'.
+004330     MOVE NUM TO NUM-POINTS.
+004340*If we have N points, we only need to draw N - 1 lines.
+004350     COMPUTE NUM-POINTS = NUM-POINTS - 1.
+004360     CLOSE INPUT-FILE.
+004370     OPEN OUTPUT REPORT-FILE.
+004380     PERFORM RECONCILE-POINT-COUNT.
+004390     PERFORM LOAD-CHECKPOINT-IF-PRESENT.
+004400     PERFORM GET-INFO-AND-CALCULATE.
+004410     OPEN OUTPUT OUTPUT-FILE.
+004420     IF OUTPUT-FILE-STATUS NOT = "00"
+004430        PERFORM DISPLAY-OPEN-ERROR
+004440        GO TO PROCESS-ONE-GRAPH-EXIT.
+004450     PERFORM WRITE-GRAPH-HEADER.
+004460     MOVE GRID-MAX-Y TO I.
+004470     PERFORM DRAW-GRAPH.
+004480     PERFORM WRITE-RUN-LOG-SUMMARY.
+004490     CLOSE OUTPUT-FILE.
+004500     PERFORM CLEAR-CHECKPOINT.
+004510
+004520*Falls through to here on a clean finish and is also GO TO'd on
+004530*either OPEN failure above, so REPORT-FILE is closed exactly once
+004540*here regardless of which path got us here -- otherwise a set that
+004550*fails after REPORT-FILE was opened would leave it open, and the
+004560*next set's OPEN OUTPUT REPORT-FILE (a different dynamic filename,
+004570*same FD) would come back file status 41.
+004580 PROCESS-ONE-GRAPH-EXIT.
+004590     IF REPORT-FILE-STATUS = "00"
+004600        CLOSE REPORT-FILE
+004610     END-IF.
+004620     EXIT.
+004621
+004622*Worded for whichever caller is actually running: a control-file
+004623*run moves on to the next point-set, but the legacy single-file
+004624*run has none and goes straight to STOP RUN right after.
+004625 DISPLAY-OPEN-ERROR.
+004626     IF BATCH-RUN-FLAG = 'Y'
+004627        DISPLAY "Error opening file. Skipping this point-set."
+004628     ELSE
+004629        DISPLAY "Error opening file for this point-set."
+004630     END-IF.
+004631
+004640*Resets the working-storage a fresh point-set/output pair needs
+004650*so it starts exactly like a brand-new run of the program.
+004660 RESET-RUN-STATE.
+004670     MOVE 1 TO I.
+004680     MOVE 1 TO J.
+004690     MOVE 'N' TO FIRST-POINT-READ.
+004700     MOVE 0 TO VALIDATION-ERROR-COUNT.
+004710     MOVE 0 TO ACTUAL-POINT-COUNT.
+004720     MOVE 0 TO LEGEND-COUNT.
+004730     MOVE SPACES TO LEGEND-TABLE.
+004740     MOVE 0 TO PAIRS-COMPLETED.
+004750     MOVE 0 TO VERTICAL-LINE-COUNT.
+004760     MOVE 0 TO LARGE-SLOPE-COUNT.
+004770     MOVE 0 TO SMALL-SLOPE-COUNT.
+004780     MOVE "99" TO REPORT-FILE-STATUS.
+004790
+004800*NUM (the header count) is trusted by GET-INFO-AND-CALCULATE to
+004810*know how many pairs to read. If it disagrees with the number of
+004820*data records DETERMINE-GRID-SIZE actually counted, drawing off
+004830*the declared count could try to read past end of file, so the
+004840*actual count wins and the mismatch is logged.
+004850 RECONCILE-POINT-COUNT.
+004860     MOVE NUM TO DECLARED-POINT-COUNT.
+004870     IF DECLARED-POINT-COUNT NOT = ACTUAL-POINT-COUNT
+004880        PERFORM REPORT-POINT-COUNT-MISMATCH
+004890        IF ACTUAL-POINT-COUNT > 0
+004900           COMPUTE NUM-POINTS = ACTUAL-POINT-COUNT - 1
+004910        ELSE
+004920           MOVE 0 TO NUM-POINTS
+004930        END-IF
+004940     END-IF.
+004950
+004960 REPORT-POINT-COUNT-MISMATCH.
+004970     MOVE DECLARED-POINT-COUNT TO PCM-DECLARED.
+004980     MOVE ACTUAL-POINT-COUNT TO PCM-ACTUAL.
+004990     IF REPORT-FILE-STATUS = "00"
+005000        WRITE REPORT-LINE FROM POINT-COUNT-MISMATCH-LINE.
+005010
+005020*Keeps a table of the distinct plot symbols actually used, in the
+005030*order first seen, so the plotted output can carry a legend.
+005040 RECORD-LEGEND-SYMBOL.
+005050     MOVE 'N' TO LEGEND-FOUND-FLAG.
+005060     PERFORM VARYING K FROM 1 BY 1 UNTIL K > LEGEND-COUNT
+005070        IF LEGEND-ENTRY(K) = SEGMENT-SYMBOL
+005080           MOVE 'Y' TO LEGEND-FOUND-FLAG
+005090        END-IF
+005100     END-PERFORM.
+005110     IF LEGEND-FOUND-FLAG = 'N' AND LEGEND-COUNT < 20
+005120        ADD 1 TO LEGEND-COUNT
+005130        MOVE SEGMENT-SYMBOL TO LEGEND-ENTRY(LEGEND-COUNT)
+005140     END-IF.
+005150
+005160*Writes a title, run date, source filename, axis-scale, point/line
+005170*counts, and symbol-legend header to the output file ahead of the
+005180*plotted grid, so a printed graph is self-explanatory on its own.
+005190 WRITE-GRAPH-HEADER.
+005200     MOVE SPACES TO HDR-OUTPUT-NAME.
+005210     MOVE WS-OUTPUT-FILENAME TO HDR-OUTPUT-NAME.
+005220     WRITE ONE-LINE FROM HEADER-TITLE-LINE.
+005230     MOVE SPACES TO HDR-INPUT-NAME.
+005240     MOVE WS-INPUT-FILENAME TO HDR-INPUT-NAME.
+005250     ACCEPT WS-RUN-DATE FROM DATE.
+005260     MOVE WS-RUN-MM TO HDR-RUN-MM.
+005270     MOVE WS-RUN-DD TO HDR-RUN-DD.
+005280     MOVE WS-RUN-YY TO HDR-RUN-YY.
+005290     WRITE ONE-LINE FROM HEADER-SOURCE-LINE.
+005300     MOVE 0 TO HDR-MIN-X.
+005310     MOVE 0 TO HDR-MIN-Y.
+005320     COMPUTE HDR-MAX-X = GRID-MAX-X - 1.
+005330     COMPUTE HDR-MAX-Y = GRID-MAX-Y - 1.
+005340     WRITE ONE-LINE FROM HEADER-SCALE-LINE.
+005350     MOVE ACTUAL-POINT-COUNT TO HDR-POINTS-READ.
+005360     COMPUTE HDR-LINES-DRAWN = VERTICAL-LINE-COUNT
+005370        + LARGE-SLOPE-COUNT + SMALL-SLOPE-COUNT.
+005380     WRITE ONE-LINE FROM HEADER-COUNTS-LINE.
+005390     PERFORM BUILD-LEGEND-TEXT.
+005400     WRITE ONE-LINE FROM HEADER-LEGEND-LINE.
+005410     MOVE SPACES TO ONE-LINE.
+005420     WRITE ONE-LINE.
+005430
+005440 BUILD-LEGEND-TEXT.
+005450     MOVE SPACES TO HDR-LEGEND-TEXT.
+005460     MOVE 1 TO LEGEND-TEXT-PTR.
+005470     PERFORM VARYING K FROM 1 BY 1 UNTIL K > LEGEND-COUNT
+005480        STRING LEGEND-ENTRY(K) DELIMITED BY SIZE
+005490               " " DELIMITED BY SIZE
+005500           INTO HDR-LEGEND-TEXT
+005510           WITH POINTER LEGEND-TEXT-PTR
+005520        END-STRING
+005530     END-PERFORM.
+005540
+005550*Writes a summary of this point-set's run to REPORT-FILE: how many
+005560*points were actually read (reusing the point-count reconciliation
+005570*counter), how many lines CONNECT-TWO-POINTS drew and by which
+005580*case, and how many points VALIDATE-POINT-RANGE rejected (reusing
+005590*its range-validation error counter). Skipped if REPORT-FILE never
+005600*opened.
+005610 WRITE-RUN-LOG-SUMMARY.
+005620     IF REPORT-FILE-STATUS = "00"
+005630        MOVE SPACES TO RL-OUTPUT-NAME
+005640        MOVE WS-OUTPUT-FILENAME TO RL-OUTPUT-NAME
+005650        WRITE REPORT-LINE FROM RUN-LOG-HEADING-LINE
+005660        MOVE ACTUAL-POINT-COUNT TO RL-POINTS-READ
+005670        WRITE REPORT-LINE FROM RUN-LOG-POINTS-LINE
+005680        COMPUTE RL-LINES-DRAWN = VERTICAL-LINE-COUNT
+005690           + LARGE-SLOPE-COUNT + SMALL-SLOPE-COUNT
+005700        MOVE VERTICAL-LINE-COUNT TO RL-VERTICAL
+005710        MOVE LARGE-SLOPE-COUNT TO RL-LARGE-SLOPE
+005720        MOVE SMALL-SLOPE-COUNT TO RL-SMALL-SLOPE
+005730        WRITE REPORT-LINE FROM RUN-LOG-LINES-LINE
+005740        MOVE VALIDATION-ERROR-COUNT TO RL-ERRORS
+005750        WRITE REPORT-LINE FROM RUN-LOG-ERRORS-LINE
+005760     END-IF.
+005770
+005780*Rewrites the checkpoint file with the graph state as it stands
+005790*right after completing a pair, so a mid-run failure only loses
+005800*the pair currently in progress, not the whole graph.
+005810 SAVE-CHECKPOINT.
+005820     MOVE PAIRS-COMPLETED TO CKP-PAIRS-COMPLETED.
+005830     MOVE NUM-POINTS TO CKP-NUM-POINTS.
+005840     MOVE GRID-MAX-X TO CKP-GRID-MAX-X.
+005850     MOVE GRID-MAX-Y TO CKP-GRID-MAX-Y.
+005860     MOVE X1 TO CKP-NEXT-X.
+005870     MOVE Y1 TO CKP-NEXT-Y.
+005880     MOVE SYMBOL-1 TO CKP-NEXT-SYMBOL.
+005890     MOVE LEGEND-COUNT TO CKP-LEGEND-COUNT.
+005900     MOVE LEGEND-TABLE TO CKP-LEGEND-TEXT.
+005901     MOVE VALIDATION-ERROR-COUNT TO CKP-VALIDATION-ERRORS.
+005902     MOVE VERTICAL-LINE-COUNT TO CKP-VERTICAL-COUNT.
+005903     MOVE LARGE-SLOPE-COUNT TO CKP-LARGE-SLOPE-COUNT.
+005904     MOVE SMALL-SLOPE-COUNT TO CKP-SMALL-SLOPE-COUNT.
+005910     OPEN OUTPUT CHECKPOINT-FILE.
+005920     IF CHECKPOINT-FILE-STATUS = "00"
+005930        WRITE CHECKPOINT-LINE FROM CHECKPOINT-HEADER-LINE
+005940        PERFORM VARYING K FROM 1 BY 1 UNTIL K > GRID-MAX-Y
+005950*Only the active GRID-MAX-X portion of each row is ever filled
+005960*in by INITIALIZATION, so only that much is written back out.
+005970           MOVE SPACES TO CHECKPOINT-LINE
+005980           MOVE Y(K)(1:GRID-MAX-X)
+005990             TO CHECKPOINT-LINE(1:GRID-MAX-X)
+006000           WRITE CHECKPOINT-LINE
+006010        END-PERFORM
+006020        CLOSE CHECKPOINT-FILE
+006030     END-IF.
+006040
+006050*If a checkpoint from an earlier, interrupted run of this same
+006060*point-set exists, restore the graph and position INPUT-FILE right
+006070*after the last completed pair so GET-INFO-AND-CALCULATE picks up
+006080*where it left off instead of redrawing from the start.
+006090 LOAD-CHECKPOINT-IF-PRESENT.
+006100     MOVE 'N' TO CHECKPOINT-EXISTS-FLAG.
+006110     OPEN INPUT CHECKPOINT-FILE.
+006120     IF CHECKPOINT-FILE-STATUS = "00"
+006130        READ CHECKPOINT-FILE INTO CHECKPOINT-HEADER-LINE
+006140           AT END CONTINUE
+006150           NOT AT END MOVE 'Y' TO CHECKPOINT-EXISTS-FLAG
+006160        END-READ
+006170        IF CHECKPOINT-EXISTS-FLAG = 'Y'
+006180           PERFORM VARYING K FROM 1 BY 1
+006190                 UNTIL K > CKP-GRID-MAX-Y
+006200              READ CHECKPOINT-FILE INTO Y(K)
+006210                 AT END EXIT PERFORM
+006220              END-READ
+006230           END-PERFORM
+006240        END-IF
+006250        CLOSE CHECKPOINT-FILE
+006260     END-IF.
+006270     IF CHECKPOINT-EXISTS-FLAG = 'Y'
+006280        MOVE CKP-PAIRS-COMPLETED TO PAIRS-COMPLETED
+006290        MOVE CKP-NUM-POINTS TO NUM-POINTS
+006300        MOVE CKP-GRID-MAX-X TO GRID-MAX-X
+006310        MOVE CKP-GRID-MAX-Y TO GRID-MAX-Y
+006320        MOVE CKP-NEXT-X TO X1
+006330        MOVE CKP-NEXT-Y TO Y1
+006340        MOVE CKP-NEXT-SYMBOL TO SYMBOL-1
+006350        MOVE CKP-LEGEND-COUNT TO LEGEND-COUNT
+006360        MOVE CKP-LEGEND-TEXT TO LEGEND-TABLE
+006361        MOVE CKP-VALIDATION-ERRORS TO VALIDATION-ERROR-COUNT
+006362        MOVE CKP-VERTICAL-COUNT TO VERTICAL-LINE-COUNT
+006363        MOVE CKP-LARGE-SLOPE-COUNT TO LARGE-SLOPE-COUNT
+006364        MOVE CKP-SMALL-SLOPE-COUNT TO SMALL-SLOPE-COUNT
+006370        MOVE 'Y' TO FIRST-POINT-READ
+006380        OPEN INPUT INPUT-FILE
+006390        PERFORM VARYING K FROM 1 BY 1
+006400              UNTIL K > CKP-PAIRS-COMPLETED + 2
+006410           READ INPUT-FILE
+006420              AT END EXIT PERFORM
+006430           END-READ
+006440        END-PERFORM
+006450     END-IF.
+006460
+006470*A clean finish means there is nothing left to resume, so the
+006480*checkpoint is truncated to empty; a stale full checkpoint would
+006490*otherwise be mistaken for an in-progress run the next time this
+006500*point-set is plotted.
+006510 CLEAR-CHECKPOINT.
+006520     OPEN OUTPUT CHECKPOINT-FILE.
+006530     IF CHECKPOINT-FILE-STATUS = "00"
+006540        CLOSE CHECKPOINT-FILE
+006550     END-IF.
+006560*This paragraph does a preliminary pass over the input file to
+006570*size the canvas to the actual data range. GRID-MAX-X/GRID-MAX-Y
+006580*start at the historical 79 x 23 size and are only widened, never
+006590*shrunk, so old datasets still get the old-sized canvas.
+006600 DETERMINE-GRID-SIZE.
+006610     MOVE 79 TO GRID-MAX-X.
+006620     MOVE 23 TO GRID-MAX-Y.
+006630     OPEN INPUT INPUT-FILE.
+006640     IF INPUT-FILE-STATUS NOT = "00"
+006650        GO TO DETERMINE-GRID-SIZE-DONE.
+006660     READ INPUT-FILE.
+006670     MOVE "N" TO SCAN-EOF.
+006680     PERFORM SCAN-FOR-GRID-SIZE UNTIL SCAN-EOF = "Y".
+006690     CLOSE INPUT-FILE.
+006700 DETERMINE-GRID-SIZE-DONE.
+006710     EXIT.
+006720
+006730*A point-set using the signed/fractional column format
+006740*(RAW-X-COORDINATE/RAW-Y-COORDINATE) needs the SAME
+006750*SCALE-X/SCALE-Y/OFFSET-X/OFFSET-Y transform applied here that
+006760*TRANSFORM-POINT-1/TRANSFORM-POINT-2 apply later, or the canvas
+006770*never widens to fit the transformed range and VALIDATE-POINT-RANGE
+006780*ends up rejecting points that are really inside the intended plot
+006790*area.
+006800 SCAN-FOR-GRID-SIZE.
+006810     READ INPUT-FILE INTO POINTS
+006820         AT END MOVE "Y" TO SCAN-EOF
+006830         NOT AT END
+006840            ADD 1 TO ACTUAL-POINT-COUNT
+006850            IF RAW-X-COORDINATE IS NUMERIC
+006860               AND RAW-Y-COORDINATE IS NUMERIC
+006870               PERFORM SCAN-WIDEN-FOR-TRANSFORMED-POINT
+006880            ELSE
+006890               INSPECT X-COORDINATE REPLACING ALL ' ' BY '0'
+006900               INSPECT Y-COORDINATE REPLACING ALL ' ' BY '0'
+006910               IF X-COORDINATE < 99
+006920                  AND X-COORDINATE + 1 > GRID-MAX-X
+006930                  COMPUTE GRID-MAX-X = X-COORDINATE + 1
+006940               END-IF
+006950               IF Y-COORDINATE < 99
+006960                  AND Y-COORDINATE + 1 > GRID-MAX-Y
+006970                  COMPUTE GRID-MAX-Y = Y-COORDINATE + 1
+006980               END-IF
+006990            END-IF
+007000     END-READ.
+007010
+007020*Widens GRID-MAX-X/GRID-MAX-Y to fit one point's raw coordinates
+007030*run through the current SCALE-X/SCALE-Y/OFFSET-X/OFFSET-Y, the
+007040*same way SCAN-FOR-GRID-SIZE widens them for a plain-integer point.
+007050*A transform landing outside 00-98 is left for VALIDATE-POINT-RANGE
+007060*to reject later, so it does not widen the grid here either.
+007070 SCAN-WIDEN-FOR-TRANSFORMED-POINT.
+007080     COMPUTE TRANSFORMED-X ROUNDED =
+007090        SCALE-X * RAW-X-COORDINATE + OFFSET-X.
+007100     COMPUTE TRANSFORMED-Y ROUNDED =
+007110        SCALE-Y * RAW-Y-COORDINATE + OFFSET-Y.
+007120     IF TRANSFORMED-X >= 0 AND TRANSFORMED-X < 99
+007130        AND TRANSFORMED-X + 1 > GRID-MAX-X
+007140        COMPUTE GRID-MAX-X = TRANSFORMED-X + 1
+007150     END-IF.
+007160     IF TRANSFORMED-Y >= 0 AND TRANSFORMED-Y < 99
+007170        AND TRANSFORMED-Y + 1 > GRID-MAX-Y
+007180        COMPUTE GRID-MAX-Y = TRANSFORMED-Y + 1
+007190     END-IF.
+007200
+007210*This paragraph is for initializing the graph, i.e. filling in
+007220*spaces, the origin '+', the x-axis '-' and the y-axis '|'.
+007230 INITIALIZATION.
+007240     IF I NOT > GRID-MAX-X
+007250        GO TO ASSIGN-INITIAL.
+007260*When I > GRID-MAX-X, it means the current row is finished,
+007270*and we should proceed to the next row.
+007280     IF I > GRID-MAX-X
+007290        COMPUTE J = J + 1
+007300        MOVE 1 TO I.
+007310     IF J NOT > GRID-MAX-Y
+007320        GO TO ASSIGN-INITIAL.
+007330*When J > GRID-MAX-Y, it means the whole graph is initialized.
+007340
+007350 ASSIGN-INITIAL.
+007360     IF I NOT = 1 AND J = 1
+007370        MOVE '-' TO X(J, I).
+007380     IF I = 1 AND J = 1
+007390        MOVE '+' TO X(J, I).
+007400     IF I = 1 AND J NOT = 1
+007410        MOVE '|' TO X(J, I).
+007420     IF I NOT = 1 AND J NOT = 1
+007430        MOVE ' ' TO X(J, I).
+007440     COMPUTE I = I + 1.
+007450     GO TO INITIALIZATION.
+007460
+007470*This is the major part of the program. We start to read in
+007480*data ponits and draw lines between them. The file is opened once
+007490*and read forward in a single sequential pass: POINT-2 of one
+007500*pair becomes POINT-1 of the next (see ADVANCE-POINT), so we never
+007510*need to reopen the file and skip back over records already read.
+007520 GET-INFO-AND-CALCULATE.
+007530*When we still have points to read, continue. The file is only
+007540*opened and primed with the first point once; every subsequent
+007550*pair is picked up by READ-NEXT-PAIR/ADVANCE-POINT below without
+007560*ever reopening the file. Falling off the end of THIS paragraph
+007570*(when NUM-POINTS finally reaches zero) is what returns control
+007580*to the PERFORM in PROG-MAIN, so every exit path below re-enters
+007590*here via GO TO rather than returning directly.
+007600     IF NUM-POINTS > 0
+007610        IF FIRST-POINT-READ = 'N'
+007620           OPEN INPUT INPUT-FILE
+007630           READ INPUT-FILE
+007640           READ INPUT-FILE INTO POINT-1
+007650           INSPECT X1 REPLACING ALL ' ' BY '0'
+007660           INSPECT Y1 REPLACING ALL ' ' BY '0'
+007670           IF SYMBOL-1 = SPACE
+007680              MOVE '*' TO SYMBOL-1
+007690           END-IF
+007700           PERFORM TRANSFORM-POINT-1
+007710           MOVE 'Y' TO FIRST-POINT-READ
+007720        END-IF
+007730        GO TO READ-NEXT-PAIR.
+007740     IF FIRST-POINT-READ = 'Y'
+007750        CLOSE INPUT-FILE.
+007760
+007770*Read the next point into POINT-2 and try to draw the segment
+007780*from the current POINT-1 to it.
+007790 READ-NEXT-PAIR.
+007800     IF NUM-POINTS = 0
+007810        GO TO GET-INFO-AND-CALCULATE.
+007820     READ INPUT-FILE INTO POINT-2.
+007830     INSPECT X2 REPLACING ALL ' ' BY '0'.
+007840     INSPECT Y2 REPLACING ALL ' ' BY '0'.
+007850     IF SYMBOL-2 = SPACE
+007860        MOVE '*' TO SYMBOL-2
+007870     END-IF.
+007880     PERFORM TRANSFORM-POINT-2.
+007890     MOVE X2 TO NEXT-X.
+007900     MOVE Y2 TO NEXT-Y.
+007910     MOVE SYMBOL-2 TO NEXT-SYMBOL.
+007920     COMPUTE NUM-POINTS = NUM-POINTS - 1.
+007930     PERFORM VALIDATE-POINT-RANGE.
+007940     IF POINT-VALID-FLAG NOT = 'Y'
+007950        GO TO ADVANCE-POINT.
+007960     MOVE SYMBOL-1 TO SEGMENT-SYMBOL.
+007970     PERFORM RECORD-LEGEND-SYMBOL.
+007980     GO TO CONNECT-TWO-POINTS.
+007990
+008000*Maps a real-valued, possibly negative RAW-X1/RAW-Y1 pair through
+008010*SCALE-X/SCALE-Y/OFFSET-X/OFFSET-Y into X1/Y1. A blank raw pair
+008020*(the historical plain-integer input format) leaves X1/Y1 exactly
+008030*as INSPECT already set them. A transform that lands outside the
+008040*00-98 domain X1/Y1 can hold is pinned to 99, which is always
+008050*past GRID-MAX-X - 1 / GRID-MAX-Y - 1, so VALIDATE-POINT-RANGE
+008060*rejects it the same way it rejects any other out-of-range point.
+008070 TRANSFORM-POINT-1.
+008080     IF RAW-X1 IS NUMERIC AND RAW-Y1 IS NUMERIC
+008090        COMPUTE TRANSFORMED-X ROUNDED =
+008100           SCALE-X * RAW-X1 + OFFSET-X
+008110        COMPUTE TRANSFORMED-Y ROUNDED =
+008120           SCALE-Y * RAW-Y1 + OFFSET-Y
+008130        IF TRANSFORMED-X < 0 OR TRANSFORMED-X > 98
+008140           MOVE 99 TO X1
+008150        ELSE
+008160           MOVE TRANSFORMED-X TO X1
+008170        END-IF
+008180        IF TRANSFORMED-Y < 0 OR TRANSFORMED-Y > 98
+008190           MOVE 99 TO Y1
+008200        ELSE
+008210           MOVE TRANSFORMED-Y TO Y1
+008220        END-IF
+008230     END-IF.
+008240
+008250*Same transform as TRANSFORM-POINT-1, applied to POINT-2's raw
+008260*coordinates ahead of the range check and the NEXT-X/NEXT-Y carry.
+008270 TRANSFORM-POINT-2.
+008280     IF RAW-X2 IS NUMERIC AND RAW-Y2 IS NUMERIC
+008290        COMPUTE TRANSFORMED-X ROUNDED =
+008300           SCALE-X * RAW-X2 + OFFSET-X
+008310        COMPUTE TRANSFORMED-Y ROUNDED =
+008320           SCALE-Y * RAW-Y2 + OFFSET-Y
+008330        IF TRANSFORMED-X < 0 OR TRANSFORMED-X > 98
+008340           MOVE 99 TO X2
+008350        ELSE
+008360           MOVE TRANSFORMED-X TO X2
+008370        END-IF
+008380        IF TRANSFORMED-Y < 0 OR TRANSFORMED-Y > 98
+008390           MOVE 99 TO Y2
+008400        ELSE
+008410           MOVE TRANSFORMED-Y TO Y2
+008420        END-IF
+008430     END-IF.
+008440
+008450*CONNECT-TWO-POINTS (via SWAP) may overwrite X2/Y2 with what was
+008460*originally in X1/Y1, so the real next point is kept in NEXT-X/
+008470*NEXT-Y, captured before any swapping happens. NEXT-SYMBOL carries
+008480*POINT-2's own symbol forward the same way, so it becomes the new
+008490*POINT-1's symbol on the next segment.
+008500 ADVANCE-POINT.
+008510     MOVE NEXT-X TO X1.
+008520     MOVE NEXT-Y TO Y1.
+008530     MOVE NEXT-SYMBOL TO SYMBOL-1.
+008540     ADD 1 TO PAIRS-COMPLETED.
+008550     PERFORM SAVE-CHECKPOINT.
+008560     GO TO READ-NEXT-PAIR.
+008570
+008580*Reject any pair that falls outside the 00-(GRID-MAX-X - 1) by
+008590*00-(GRID-MAX-Y - 1) range GRAPH-TABLE was sized for this run,
+008600*instead of letting CONNECT-TWO-POINTS plot into the wrong cell.
+008610 VALIDATE-POINT-RANGE.
+008620     MOVE 'Y' TO POINT-VALID-FLAG.
+008630     IF X1 > GRID-MAX-X - 1 OR Y1 > GRID-MAX-Y - 1
+008640        OR X2 > GRID-MAX-X - 1 OR Y2 > GRID-MAX-Y - 1
+008650        MOVE 'N' TO POINT-VALID-FLAG
+008660        PERFORM REPORT-INVALID-POINT.
+008670
+008680 REPORT-INVALID-POINT.
+008690     COMPUTE VALIDATION-ERROR-COUNT = VALIDATION-ERROR-COUNT + 1.
+008700     MOVE X1 TO RD-X1.
+008710     MOVE Y1 TO RD-Y1.
+008720     MOVE X2 TO RD-X2.
+008730     MOVE Y2 TO RD-Y2.
+008740     COMPUTE RD-MAX-X = GRID-MAX-X - 1.
+008750     COMPUTE RD-MAX-Y = GRID-MAX-Y - 1.
+008760     IF REPORT-FILE-STATUS = "00"
+008770        WRITE REPORT-LINE FROM REPORT-DETAIL-LINE.
+008780
+008790*This paragraph is for really drawing the line between the two
+008800*previously read data points.
+008810 CONNECT-TWO-POINTS.
+008820*The line is a vertical line, i.e. the slope is infinity.
+008830     IF X1 = X2 AND Y1 > Y2
+008840        PERFORM SWAP
+008850        ADD 1 TO VERTICAL-LINE-COUNT
+008860        GO TO VERTICAL-LINE.
+008870     IF X1 = X2 AND Y1 NOT > Y2
+008880        ADD 1 TO VERTICAL-LINE-COUNT
+008890        GO TO VERTICAL-LINE.
+008900*If X1 is not equal to X2, then we can calculate the slope.
+008910     COMPUTE SLOPE = (Y2 - Y1)/(X2 - X1).
+008920*This is case 2.
+008930     IF (SLOPE > 1 OR SLOPE < -1) AND Y1 > Y2
+008940        PERFORM SWAP
+008950        MOVE 0 TO J
+008960        ADD 1 TO LARGE-SLOPE-COUNT
+008970        GO TO LARGE-SLOPE.
+008980     IF (SLOPE > 1 OR SLOPE < -1) AND Y1 < Y2
+008990        MOVE 0 TO J
+009000        ADD 1 TO LARGE-SLOPE-COUNT
+009010        GO TO LARGE-SLOPE.
+009020*This remaining part is case 1.
+009030     IF X1 > X2
+009040        PERFORM SWAP
+009050        MOVE 0 TO I
+009060        ADD 1 TO SMALL-SLOPE-COUNT
+009070        GO TO SMALL-SLOPE.
+009080     IF X1 < X2
+009090        MOVE 0 TO I
+009100        ADD 1 TO SMALL-SLOPE-COUNT
+009110        GO TO SMALL-SLOPE.
+009120
+009130 VERTICAL-LINE.
+009140     IF Y1 NOT > Y2
+009150        GO TO ASSIGN-STAR-VERTICAL.
+009160     GO TO ADVANCE-POINT.
+009170
+009180 ASSIGN-STAR-VERTICAL.
+009190     MOVE SEGMENT-SYMBOL TO X(Y1 + 1, X1 + 1).
+009200     COMPUTE Y1 = Y1 + 1.
+009210     GO TO VERTICAL-LINE.
+009220
+009230*Case 2: absolute value of the slope is larger than 1.
+009240 LARGE-SLOPE.
+009250     IF Y1 NOT > Y2
+009260        GO TO ASSIGN-STAR-LARGE.
+009270     GO TO ADVANCE-POINT.
+009280
+009290 ASSIGN-STAR-LARGE.
+009300     COMPUTE I ROUNDED = X1 + J / SLOPE.
+009310     MOVE SEGMENT-SYMBOL TO X(Y1 + 1, I + 1).
+009320     COMPUTE J = J + 1.
+009330     COMPUTE Y1 = Y1 + 1.
+009340     GO TO LARGE-SLOPE.
+009350
+009360*Case 1: absolute value of the slope is small than or equal to 1.
+009370 SMALL-SLOPE.
+009380     IF X1 NOT > X2
+009390        GO TO ASSIGN-STAR-SMALL.
+009400     GO TO ADVANCE-POINT.
+009410
+009420 ASSIGN-STAR-SMALL.
+009430     COMPUTE J ROUNDED = Y1 + I * SLOPE.
+009440     MOVE SEGMENT-SYMBOL TO X(J + 1, X1 + 1).
+009450     COMPUTE I = I + 1.
+009460     COMPUTE X1 = X1 + 1.
+009470     GO TO SMALL-SLOPE.
+009480
+009490*Just a macro for swapping two data points.
+009500 SWAP.
+009510     MOVE X1 TO TEMP-X.
+009520     MOVE Y1 TO TEMP-Y.
+009530     MOVE X2 TO X1.
+009540     MOVE Y2 TO Y1.
+009550     MOVE TEMP-X TO X2.
+009560     MOVE TEMP-Y TO Y2.
+009570
+009580 DRAW-GRAPH.
+009590     IF I NOT < 1
+009600        GO TO DRAW.
+009610 DRAW.
+009620     MOVE SPACES TO ONE-LINE.
+009630     MOVE Y(I)(1:GRID-MAX-X) TO ONE-LINE(1:GRID-MAX-X).
+009640     WRITE ONE-LINE.
+009650     COMPUTE I = I - 1.
+009660     GO TO DRAW-GRAPH.
+009670
+009680
+009690* -- Declaration --
+009700*
+009710* I declare that the assignment here submitted is original except
+009720* for source material explicitly acknowledged. I also acknowledge
+009730* that I am aware of University policy and regulations on honesty
+009740* in academic work, and of the disciplinary guidelines and
+009750* procedures applicable to breaches of such policy and
+009760* regulations, as contained in the website
+009770* http://www.cuhk.edu.hk/policy/academichonesty/
+009780*
+009790* Assignment 1
+009800* Name:       CHEONG Man Hoi
+009810* Student ID: 1155043317
+009820* Email Addr: stephencheong623@yahoo.com.hk
